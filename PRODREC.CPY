@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Shared layout for a prod.dat row.  Used by both ChallengeCobol
+      * and ChallengeCobolMaintenance so the catalog maintenance
+      * program can never drift out of sync with the shop's reader.
+      * PRICE-PRODUCT is stored as plain zero-padded numeric digits
+      * (not an edited $ picture) so both programs can do arithmetic
+      * on it directly without re-parsing punctuation out of the file.
+      * QTY-ON-HAND is the same kind of plain numeric field, tracking
+      * units left on the shelf so a sale can be refused once it hits
+      * zero and decremented as each invoice line is written.
+      ******************************************************************
+       01  FILE-PRODUCT-OBJ.
+           05 ID-PRODUCT                       PIC X(9).
+           05 FILLER                           PIC X(1) VALUE SPACES.
+           05 NAME-PRODUCT                     PIC X(50).
+           05 FILLER                           PIC X(1) VALUE SPACES.
+           05 PRICE-PRODUCT                    PIC 9(4)V99.
+           05 FILLER                           PIC X(1) VALUE SPACES.
+           05 QTY-ON-HAND                      PIC 9(5).
