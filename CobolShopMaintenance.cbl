@@ -0,0 +1,262 @@
+      ******************************************************************
+      * Author: Nicolas Poulin
+      * Date: 5/26/2024 to ???
+      * Purpose: Catalog maintenance for prod.dat - add a new product,
+      *          correct a price, adjust stock on hand, or retire a
+      *          discontinued item without hand-editing the flat file.
+      *          Shares the prod.dat record layout with ChallengeCobol
+      *          via PRODREC.CPY so the two programs can never drift
+      *          apart on that layout.
+      * Modifications:
+      *   - QTY-ON-HAND added to the catalog record and to the menu so
+      *     stock levels can be set/adjusted from here instead of only
+      *     being drained by ChallengeCobol at checkout.
+      *   - Catalog path now comes from CBLSHOP_DATA_DIR instead of a
+      *     hardcoded Windows path, so this runs on whatever machine
+      *     has the shop's data directory.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ChallengeCobolMaintenance.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+           SELECT FILE-PRODUCT
+           ASSIGN TO DYNAMIC WS-PRODUCT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS EMP-PRODUCT-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FILE-PRODUCT.
+           COPY "PRODREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  EMP-PRODUCT-FILESTATUS              PIC X(02).
+       01  EMP-READ-PRODUCT-FILE-STATUS        PIC X(1).
+           88 EMP-END-OF-FILE                              VALUE 'Y'.
+           88 NOT-END-OF-FILE                              VALUE 'N'.
+
+       01  WS-DATA-DIR                          PIC X(200) VALUE SPACES.
+       01  WS-PRODUCT-PATH                      PIC X(250) VALUE SPACES.
+
+       01  WS-PRODUCT-COUNT                    PIC 9(3)   VALUE ZERO.
+       01  WS-PRODUCT-TABLE.
+           05 WS-PRODUCT-ENTRY OCCURS 0 TO 500 TIMES
+              DEPENDING ON WS-PRODUCT-COUNT.
+               10 WS-ID-PRODUCT                PIC X(9).
+               10 WS-NAME-PRODUCT               PIC X(50).
+               10 WS-PRICE-PRODUCT              PIC 9(4)V99.
+               10 WS-QTY-ON-HAND                PIC 9(5).
+
+       01  WS-MENU-CHOICE                       PIC X(1).
+       01  WS-MATCH-INDEX                       PIC 9(3)   VALUE ZERO.
+       01  WS-SEARCH-ID                         PIC X(9).
+       01  WS-INDEX                             PIC 9(3)   VALUE ZERO.
+       01  WS-PRICE-PRINT                       PIC $$$$9.99.
+       01  WS-QTY-PRINT                         PIC ZZZZ9.
+       01  WS-DONE                              PIC X(1)   VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Catalog maintenance"
+           PERFORM SET-FILE-PATHS
+           PERFORM LOAD-PRODUCTS
+
+           PERFORM SHOW-MENU UNTIL WS-DONE = 'Y'
+
+           STOP RUN.
+
+       SET-FILE-PATHS.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "CBLSHOP_DATA_DIR"
+           IF WS-DATA-DIR = SPACES
+               MOVE "." TO WS-DATA-DIR
+           END-IF
+
+           STRING WS-DATA-DIR        DELIMITED BY SPACE
+                  "/prod.dat"        DELIMITED BY SIZE
+               INTO WS-PRODUCT-PATH
+           END-STRING.
+
+       LOAD-PRODUCTS.
+           MOVE 0 TO WS-PRODUCT-COUNT
+           OPEN INPUT FILE-PRODUCT
+           EVALUATE TRUE
+           WHEN EMP-PRODUCT-FILESTATUS = "35"
+               DISPLAY "No catalog file yet - starting empty."
+           WHEN EMP-PRODUCT-FILESTATUS = "00"
+               PERFORM READ-PRODUCT-RECORD THRU LOAD-EXIT
+                   UNTIL EMP-END-OF-FILE
+               CLOSE FILE-PRODUCT
+           WHEN OTHER
+               DISPLAY "ERROR : " EMP-PRODUCT-FILESTATUS
+           END-EVALUATE.
+
+       READ-PRODUCT-RECORD.
+           READ FILE-PRODUCT INTO FILE-PRODUCT-OBJ
+               AT END
+                   SET EMP-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF WS-PRODUCT-COUNT < 500
+                       ADD 1 TO WS-PRODUCT-COUNT
+                       MOVE ID-PRODUCT
+                           TO WS-ID-PRODUCT(WS-PRODUCT-COUNT)
+                       MOVE NAME-PRODUCT
+                           TO WS-NAME-PRODUCT(WS-PRODUCT-COUNT)
+                       MOVE PRICE-PRODUCT
+                           TO WS-PRICE-PRODUCT(WS-PRODUCT-COUNT)
+                       MOVE QTY-ON-HAND
+                           TO WS-QTY-ON-HAND(WS-PRODUCT-COUNT)
+                   END-IF
+           END-READ.
+
+       LOAD-EXIT.
+           EXIT.
+
+       SHOW-MENU.
+           DISPLAY SPACE
+           DISPLAY "1) List products"
+           DISPLAY "2) Add a product"
+           DISPLAY "3) Correct a price"
+           DISPLAY "4) Retire a product"
+           DISPLAY "5) Adjust stock on hand"
+           DISPLAY "0) Save and exit"
+           DISPLAY "Choice : "
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+           WHEN "1"
+               PERFORM LIST-PRODUCTS
+           WHEN "2"
+               PERFORM ADD-PRODUCT
+           WHEN "3"
+               PERFORM EDIT-PRICE
+           WHEN "4"
+               PERFORM RETIRE-PRODUCT
+           WHEN "5"
+               PERFORM ADJUST-STOCK
+           WHEN "0"
+               PERFORM SAVE-PRODUCTS
+               MOVE 'Y' TO WS-DONE
+           WHEN OTHER
+               DISPLAY "Unknown choice"
+           END-EVALUATE.
+
+       LIST-PRODUCTS.
+           IF WS-PRODUCT-COUNT = 0
+               DISPLAY "ALERT : catalog is empty"
+           ELSE
+               PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-PRODUCT-COUNT
+                   MOVE WS-PRICE-PRODUCT(WS-INDEX) TO WS-PRICE-PRINT
+                   MOVE WS-QTY-ON-HAND(WS-INDEX) TO WS-QTY-PRINT
+                   DISPLAY WS-ID-PRODUCT(WS-INDEX) " | "
+                       WS-NAME-PRODUCT(WS-INDEX) " | " WS-PRICE-PRINT
+                       " | QTY " WS-QTY-PRINT
+               END-PERFORM
+           END-IF.
+
+       FIND-PRODUCT.
+           MOVE 0 TO WS-MATCH-INDEX
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-PRODUCT-COUNT
+                   OR WS-MATCH-INDEX NOT = 0
+               IF WS-ID-PRODUCT(WS-INDEX) = WS-SEARCH-ID
+                   MOVE WS-INDEX TO WS-MATCH-INDEX
+               END-IF
+           END-PERFORM.
+
+       ADD-PRODUCT.
+           DISPLAY "New product ID : "
+           ACCEPT WS-SEARCH-ID
+           PERFORM FIND-PRODUCT
+
+           IF WS-MATCH-INDEX NOT = 0
+               DISPLAY "That ID already exists in the catalog"
+           ELSE
+               IF WS-PRODUCT-COUNT >= 500
+                   DISPLAY "ALERT : catalog is full"
+               ELSE
+                   ADD 1 TO WS-PRODUCT-COUNT
+                   MOVE WS-SEARCH-ID TO WS-ID-PRODUCT(WS-PRODUCT-COUNT)
+
+                   DISPLAY "Product name : "
+                   ACCEPT WS-NAME-PRODUCT(WS-PRODUCT-COUNT)
+
+                   DISPLAY "Price (e.g. 12.34) : "
+                   ACCEPT WS-PRICE-PRODUCT(WS-PRODUCT-COUNT)
+
+                   DISPLAY "Quantity on hand : "
+                   ACCEPT WS-QTY-ON-HAND(WS-PRODUCT-COUNT)
+
+                   DISPLAY "Product added"
+               END-IF
+           END-IF.
+
+       EDIT-PRICE.
+           DISPLAY "Product ID to correct : "
+           ACCEPT WS-SEARCH-ID
+           PERFORM FIND-PRODUCT
+
+           IF WS-MATCH-INDEX = 0
+               DISPLAY "Unknown product ID"
+           ELSE
+               DISPLAY "New price (e.g. 12.34) : "
+               ACCEPT WS-PRICE-PRODUCT(WS-MATCH-INDEX)
+               DISPLAY "Price updated"
+           END-IF.
+
+       ADJUST-STOCK.
+           DISPLAY "Product ID to restock : "
+           ACCEPT WS-SEARCH-ID
+           PERFORM FIND-PRODUCT
+
+           IF WS-MATCH-INDEX = 0
+               DISPLAY "Unknown product ID"
+           ELSE
+               DISPLAY "New quantity on hand : "
+               ACCEPT WS-QTY-ON-HAND(WS-MATCH-INDEX)
+               DISPLAY "Stock updated"
+           END-IF.
+
+       RETIRE-PRODUCT.
+           DISPLAY "Product ID to retire : "
+           ACCEPT WS-SEARCH-ID
+           PERFORM FIND-PRODUCT
+
+           IF WS-MATCH-INDEX = 0
+               DISPLAY "Unknown product ID"
+           ELSE
+               PERFORM VARYING WS-INDEX FROM WS-MATCH-INDEX BY 1
+                   UNTIL WS-INDEX >= WS-PRODUCT-COUNT
+                   MOVE WS-ID-PRODUCT(WS-INDEX + 1)
+                       TO WS-ID-PRODUCT(WS-INDEX)
+                   MOVE WS-NAME-PRODUCT(WS-INDEX + 1)
+                       TO WS-NAME-PRODUCT(WS-INDEX)
+                   MOVE WS-PRICE-PRODUCT(WS-INDEX + 1)
+                       TO WS-PRICE-PRODUCT(WS-INDEX)
+                   MOVE WS-QTY-ON-HAND(WS-INDEX + 1)
+                       TO WS-QTY-ON-HAND(WS-INDEX)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-PRODUCT-COUNT
+               DISPLAY "Product retired"
+           END-IF.
+
+       SAVE-PRODUCTS.
+           OPEN OUTPUT FILE-PRODUCT
+           MOVE SPACES TO FILE-PRODUCT-OBJ
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-PRODUCT-COUNT
+               MOVE WS-ID-PRODUCT(WS-INDEX) TO ID-PRODUCT
+               MOVE WS-NAME-PRODUCT(WS-INDEX) TO NAME-PRODUCT
+               MOVE WS-PRICE-PRODUCT(WS-INDEX) TO PRICE-PRODUCT
+               MOVE WS-QTY-ON-HAND(WS-INDEX) TO QTY-ON-HAND
+               WRITE FILE-PRODUCT-OBJ
+           END-PERFORM
+           CLOSE FILE-PRODUCT
+           DISPLAY "Catalog saved".
+
+           END PROGRAM ChallengeCobolMaintenance.
