@@ -2,7 +2,44 @@
       * Author: Nicolas Poulin
       * Date: 5/26/2024 to ???
       * Purpose: Make a wishlist from a list of product and print the
-      *          total price when the client want to buy.
+      *          total price when the client want to buy. Catalog rows
+      *          are maintained by the companion ChallengeCobolMaintenance
+      *          program, which shares the prod.dat layout via PRODREC.CPY.
+      * Modifications:
+      *   - Product table sized OCCURS 0 TO 500 DEPENDING ON so the
+      *     catalog isn't capped at 10 rows.
+      *   - Wishlist lines now carry a QUANTITY instead of one row per
+      *     unit bought, and live in an in-memory table that is
+      *     rewritten to wish.dat on every change (add/remove/reset),
+      *     the same way ChallengeCobolMaintenance saves prod.dat.
+      *   - Added ID validation and duplicate checking ahead of adding
+      *     a line, and an 'R' menu option to remove one line.
+      *   - The wishlist file is now per customer: the shopper is
+      *     asked for a customer ID at startup and that keys the data
+      *     file name, so two shoppers in one day don't share a file.
+      *   - QTY-ON-HAND on the catalog record is checked before an add
+      *     and decremented (and saved back to prod.dat) at checkout.
+      *   - invo.dat is opened EXTEND instead of OUTPUT and each sale
+      *     gets a sequential invoice number and a date stamp, so the
+      *     file accumulates history instead of being overwritten.
+      *   - The invoice itemizes every line bought plus a tax line
+      *     ahead of the grand total, instead of only a single total.
+      *   - File locations come from the CBLSHOP_DATA_DIR environment
+      *     variable instead of a hardcoded Windows path.
+      *   - GET-PRODUCTS refuses a 501st catalog row instead of
+      *     writing past PRODUCT-ENTRY's OCCURS 0 TO 500 limit.
+      *   - CREATE-INVOICE re-reads prod.dat immediately ahead of the
+      *     stock decrement (RELOAD-PRODUCT-TABLE) and skips any line
+      *     that has since sold out, instead of trusting the catalog
+      *     snapshot taken at the start of the run.
+      *   - SAVE-WISHLIST-TABLE initializes SELECTED-OBJECT before its
+      *     first WRITE (was failing every WRITE with a boundary
+      *     violation, so no wishlist ever actually reached disk) and
+      *     checks file status after each WRITE.
+      *   - A sold-out line skipped at checkout now stays in the
+      *     wishlist for a retry instead of being wiped along with the
+      *     lines that did sell.
+      *   - The tax line is rounded instead of truncated.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -13,116 +50,163 @@
            FILE-CONTROL.
 
            SELECT FILE-PRODUCT
-           ASSIGN TO "C:\Users\mikoa\Desktop\CobolProjects\ProjectA\prod
-      -    ".dat"
-           ORGANISATION IS LINE SEQUENTIAL
+           ASSIGN TO DYNAMIC WS-PRODUCT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS IS EMP-PRODUCT-FILESTATUS.
 
            SELECT FILE-WISHLIST
-           ASSIGN TO "C:\Users\mikoa\Desktop\CobolProjects\ProjectA\wish
-      -    ".dat"
-           ORGANISATION IS LINE SEQUENTIAL
+           ASSIGN TO DYNAMIC WS-WISHLIST-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS IS EMP-WISHLIST-FILESTATUS.
 
            SELECT FILE-WISHLIST-READ
-           ASSIGN TO "C:\Users\mikoa\Desktop\CobolProjects\ProjectA\wish
-      -    ".dat"
-           ORGANISATION IS LINE SEQUENTIAL
+           ASSIGN TO DYNAMIC WS-WISHLIST-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS IS EMP-WISHLIST-READ-FILESTATUS.
 
            SELECT FILE-INVOICE
-           ASSIGN TO "C:\Users\mikoa\Desktop\CobolProjects\ProjectA\invo
-      -    ".dat"
-           ORGANISATION IS LINE SEQUENTIAL
+           ASSIGN TO DYNAMIC WS-INVOICE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
-           FILE STATUS IS EMP-WISHLIST-READ-FILESTATUS.
+           FILE STATUS IS WS-INVOICE-FILESTATUS.
 
-           SELECT FILE-WISHLIST-TODELETE
-           ASSIGN TO "C:\Users\mikoa\Desktop\CobolProjects\ProjectA\wish
-      -    ".dat"
-           ORGANISATION IS SEQUENTIAL
-           FILE STATUS IS EMP-WISHLIST-READ-FILESTATUS.
+           SELECT FILE-INVOICE-READ
+           ASSIGN TO DYNAMIC WS-INVOICE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-INVOICE-READ-FILESTATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  FILE-PRODUCT.
-       01  FILE-PRODUCT-OBJ.
-           05 ID-PRODUCT                       PIC X(9).
-           05 FILLER                           PIC X(1) VALUE SPACES.
-           05 NAME-PRODUCT                     PIC X(50).
-           05 FILLER                           PIC X(1) VALUE SPACES.
-           05 PRICE-PRODUCT                    PIC $ZZZZ.ZZ.
-
-       01  FILE-PRODUCT-TABLE OCCURS 10.
-           05 ID-PRODUCT                       PIC X(9).
-           05 FILLER                           PIC X(1) VALUE SPACES.
-           05 NAME-PRODUCT                     PIC X(50).
-           05 FILLER                           PIC X(1) VALUE SPACES.
-           05 PRICE-PRODUCT                    PIC $ZZZZ.ZZ.
+           COPY "PRODREC.CPY".
 
        FD  FILE-WISHLIST-READ.
-       01  SELECTED-OBJECT-READ                PIC X(9).
+       01  SELECTED-OBJECT-READ.
+           05 ID-PRODUCT-READ                  PIC X(9).
+           05 FILLER                           PIC X(1).
+           05 QUANTITY-READ                     PIC 9(3).
 
        FD  FILE-WISHLIST
-           RECORD CONTAINS 9  CHARACTERS
+           RECORD CONTAINS 13 CHARACTERS
            BLOCK  CONTAINS 90 CHARACTERS
            DATA RECORD IS SELECTED-OBJECT.
        01  FILE-WISHLIST-RECORD.
            05 ID-PRODUCT                       PIC X(9).
            05 FILLER                           PIC X(1) VALUE SPACES.
-       01  SELECTED-OBJECT                     PIC X(9).
+           05 QUANTITY                         PIC 9(3).
+       01  SELECTED-OBJECT                     PIC X(13).
 
        FD  FILE-INVOICE.
-       01  SELECTED-TEXT                       PIC X(70).
+       01  SELECTED-TEXT                       PIC X(80).
 
-       FD  FILE-WISHLIST-TODELETE.
-       01  SELECTED-DEFAULTTEXT               PIC X(9) VALUE "WISHLIST".
+       FD  FILE-INVOICE-READ.
+       01  WS-INVOICE-LINE                     PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  EMP-PRODUCT-FILESTATUS              PIC X(02).
        01  EMP-READ-PRODUCT-FILE-STATUS        PIC X(1).
            88 EMP-END-OF-FILE                              VALUE 'Y'.
            88 NOT-END-OF-FILE                              VALUE 'N'.
-       01  EMP-INDEX                           PIC 99(1)   VALUE ZERO.
+       01  EMP-INDEX                           PIC 9(3)    VALUE ZERO.
+
+      * FILE-PRODUCT-TABLE lives here (not in the FILE SECTION) so it
+      * does not share storage with another 01-level record under the
+      * same FD - sized OCCURS 0 TO 500 so the catalog isn't capped
+      * at whatever used to fit a fixed OCCURS 10. The PE- prefix on
+      * the elementary items keeps them distinct from PRODREC.CPY's
+      * identically-spelled fields in FILE-PRODUCT-OBJ so the two
+      * record layouts can be told apart at a glance.
+       01  FILE-PRODUCT-TABLE.
+           05 PRODUCT-ENTRY OCCURS 0 TO 500 TIMES
+              DEPENDING ON EMP-INDEX.
+               10 PE-ID-PRODUCT                PIC X(9).
+               10 FILLER                       PIC X(1) VALUE SPACES.
+               10 PE-NAME-PRODUCT               PIC X(50).
+               10 FILLER                       PIC X(1) VALUE SPACES.
+               10 PE-PRICE-PRODUCT              PIC 9(4)V99.
+               10 FILLER                       PIC X(1) VALUE SPACES.
+               10 PE-QTY-ON-HAND                PIC 9(5).
 
        01  EMP-WISHLIST-READ-FILESTATUS        PIC X(02).
        01  EMP-WISHLIST-READ-FILE-STATUS       PIC X(1).
            88 EMP-W-END-OF-FILE                            VALUE 'Y'.
            88 NOT-W-END-OF-FILE                            VALUE 'N'.
-       01  EMP-WISHLIST-INDEX                  PIC 99(1)   VALUE ZERO.
-       01  INDEX-DISPLAY                       PIC 99(1)   VALUE ZERO.
+       01  INDEX-DISPLAY                       PIC 9(3)    VALUE ZERO.
        01  COMPARE-ELEMENT                     PIC X(9).
 
        01  EMP-WISHLIST-FILESTATUS             PIC X(02).
        01  ID-PRODUCT-CHOICE                   PIC X(9).
-       01  INDEX-WISHLIST                      PIC 99(1)   VALUE ZERO.
        01  INPUT-USER                          PIC X(9).
 
+       01  WS-PRICE-PRINT                      PIC $$$$9.99.
        01  PRICE                               PIC 9(4)V9(2).
        01  TOTAL-PRICE                         PIC 9(5)V9(2) VALUE ZERO.
        01  TOTAL-PRICE-PRINT                   PIC $$$$$9.99.
        01  WS-EOF-SWITCH                       PIC X       VALUE 'N'.
 
+      * File locations - built from CBLSHOP_DATA_DIR so the shop's
+      * data directory no longer has to be a hardcoded Windows path.
+       01  WS-DATA-DIR                          PIC X(200) VALUE SPACES.
+       01  WS-PRODUCT-PATH                      PIC X(250) VALUE SPACES.
+       01  WS-WISHLIST-PATH                     PIC X(250) VALUE SPACES.
+       01  WS-INVOICE-PATH                      PIC X(250) VALUE SPACES.
+       01  WS-CUSTOMER-ID                       PIC X(20)  VALUE SPACES.
+
+      * In-memory wishlist - the single source of truth for this run.
+      * Every add/remove/reset updates this table and then rewrites
+      * wish.dat from it in one shot, the same way the catalog
+      * maintenance program rewrites prod.dat from WS-PRODUCT-TABLE.
+       01  WS-WISHLIST-COUNT                    PIC 9(3)   VALUE ZERO.
+       01  WS-WISHLIST-TABLE.
+           05 WS-WISHLIST-ENTRY OCCURS 0 TO 500 TIMES
+              DEPENDING ON WS-WISHLIST-COUNT.
+               10 WS-W-ID-PRODUCT               PIC X(9).
+               10 WS-W-QUANTITY                 PIC 9(3).
+
+       01  WS-SEARCH-ID                         PIC X(9).
+       01  WS-MATCH-INDEX                       PIC 9(3)   VALUE ZERO.
+       01  WS-LINE-INDEX                        PIC 9(3)   VALUE ZERO.
+       01  WS-INDEX                             PIC 9(3)   VALUE ZERO.
+       01  WS-KEEP-COUNT                        PIC 9(3)   VALUE ZERO.
+       01  WS-QUANTITY-INPUT                    PIC 9(3)   VALUE ZERO.
+       01  WS-LINE-TOTAL                        PIC 9(5)V99 VALUE ZERO.
+       01  WS-LINE-TOTAL-PRINT                  PIC $$$$$9.99.
+       01  WS-QTY-PRINT                         PIC ZZ9.
+
+      * Invoice numbering / date stamp / itemization / tax.
+       01  WS-INVOICE-FILESTATUS                PIC X(02).
+       01  WS-INVOICE-READ-FILESTATUS           PIC X(02).
+       01  WS-INVOICE-EOF-SWITCH                PIC X      VALUE 'N'.
+           88 WS-INVOICE-EOF                               VALUE 'Y'.
+       01  WS-INVOICE-NUMBER                    PIC 9(5)   VALUE ZERO.
+       01  WS-INVOICE-NUMBER-PRINT              PIC Z(4)9.
+       01  WS-INVOICE-DATE                      PIC 9(8)   VALUE ZERO.
+       01  WS-INVOICE-DATE-PRINT                PIC X(10)  VALUE SPACES.
+       01  WS-TAX-RATE                          PIC 9V9(4) VALUE 0.0700.
+       01  WS-TAX-AMOUNT                        PIC 9(5)V99 VALUE ZERO.
+       01  WS-TAX-AMOUNT-PRINT                  PIC $$$$$9.99.
+       01  WS-GRAND-TOTAL                       PIC 9(5)V99 VALUE ZERO.
+       01  WS-GRAND-TOTAL-PRINT                 PIC $$$$$9.99.
+
        PROCEDURE DIVISION.
            DISPLAY "Welcome!"
 
+           PERFORM SET-FILE-PATHS
+           PERFORM GET-CUSTOMER-ID
+
            DISPLAY "Do you wish to reset the wishlist? (Y/N) : "
            ACCEPT INPUT-USER
 
-           IF INPUT-USER = 'Y'
-               OPEN OUTPUT FILE-WISHLIST-TODELETE
-               MOVE "WISHLIST" TO SELECTED-DEFAULTTEXT
-               WRITE SELECTED-DEFAULTTEXT BEFORE ADVANCING 1 LINE
-               CLOSE FILE-WISHLIST-TODELETE
+           IF INPUT-USER = 'Y' OR INPUT-USER = 'y'
+               MOVE 0 TO WS-WISHLIST-COUNT
+               PERFORM SAVE-WISHLIST-TABLE
            END-IF
 
-           OPEN EXTEND FILE-WISHLIST
-           OPEN OUTPUT FILE-INVOICE
-
            OPEN INPUT FILE-PRODUCT
            EVALUATE TRUE
            WHEN EMP-PRODUCT-FILESTATUS = "35"
@@ -148,139 +232,297 @@
                DISPLAY "ERROR : " EMP-PRODUCT-FILESTATUS
            END-EVALUATE
 
-           OPEN INPUT FILE-WISHLIST-READ
-           EVALUATE TRUE
-           WHEN EMP-PRODUCT-FILESTATUS = "35"
-               DISPLAY " ERROR : FILE NOT FOUND "
-               DISPLAY " ERROR : FILE STATUS IS : "
-               EMP-WISHLIST-READ-FILESTATUS
+           DISPLAY "Your current wishlist : "
+           PERFORM LOAD-WISHLIST-TABLE
 
-               GO TO CLOSE-PROGRAM
-           WHEN EMP-PRODUCT-FILESTATUS = "00"
-               DISPLAY "Your current wishlist : "
+           IF WS-WISHLIST-COUNT = 0 THEN
+               DISPLAY "ALERT : The wishlist is empty"
+           ELSE
+               DISPLAY "Number of wishlist element : " WS-WISHLIST-COUNT
+               DISPLAY SPACE
+           END-IF
 
-               MOVE 0 TO EMP-WISHLIST-INDEX
-               MOVE 0 TO TOTAL-PRICE
+           PERFORM MAKE-WISHLIST.
 
-               PERFORM GET-WISHLIST THRU READ-EXIT
-               UNTIL EMP-W-END-OF-FILE
-               CLOSE FILE-WISHLIST-READ
-               SUBTRACT 2 FROM EMP-WISHLIST-INDEX
-               
-               IF EMP-INDEX = 0 THEN
-                   DISPLAY "ALERT : The file is empty"
-               ELSE
-                   
-                   DISPLAY "Number of wishlist element : "
-                   EMP-WISHLIST-INDEX
-                   DISPLAY SPACE
+       SET-FILE-PATHS.
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "CBLSHOP_DATA_DIR"
+           IF WS-DATA-DIR = SPACES
+               MOVE "." TO WS-DATA-DIR
+           END-IF
 
-                   PERFORM MAKE-WISHLIST
-               END-IF
-           WHEN OTHER
-               DISPLAY "ERROR : " EMP-WISHLIST-READ-FILESTATUS
-           END-EVALUATE.
+           STRING WS-DATA-DIR        DELIMITED BY SPACE
+                  "/prod.dat"        DELIMITED BY SIZE
+               INTO WS-PRODUCT-PATH
+           END-STRING
+
+           STRING WS-DATA-DIR        DELIMITED BY SPACE
+                  "/invo.dat"        DELIMITED BY SIZE
+               INTO WS-INVOICE-PATH
+           END-STRING.
+
+       GET-CUSTOMER-ID.
+           DISPLAY "Enter customer ID : "
+           ACCEPT WS-CUSTOMER-ID
+           IF WS-CUSTOMER-ID = SPACES
+               MOVE "DEFAULT" TO WS-CUSTOMER-ID
+           END-IF
+
+           STRING WS-DATA-DIR        DELIMITED BY SPACE
+                  "/wish_"           DELIMITED BY SIZE
+                  WS-CUSTOMER-ID     DELIMITED BY SPACE
+                  ".dat"             DELIMITED BY SIZE
+               INTO WS-WISHLIST-PATH
+           END-STRING.
 
        GET-PRODUCTS.
            READ FILE-PRODUCT INTO FILE-PRODUCT-OBJ
                AT END
                    SET EMP-END-OF-FILE TO TRUE
                NOT AT END
-                   ADD 1 TO EMP-INDEX
-                   ON SIZE ERROR
-                       DISPLAY " SIZE ERROR AT POS "EMP-INDEX
-                       CLOSE FILE-PRODUCT
-                   END-ADD
+                   IF EMP-INDEX < 500
+                       ADD 1 TO EMP-INDEX
+                       MOVE ID-PRODUCT IN FILE-PRODUCT-OBJ
+                           TO PE-ID-PRODUCT(EMP-INDEX)
+                       MOVE NAME-PRODUCT TO PE-NAME-PRODUCT(EMP-INDEX)
+                       MOVE PRICE-PRODUCT TO PE-PRICE-PRODUCT(EMP-INDEX)
+                       MOVE QTY-ON-HAND TO PE-QTY-ON-HAND(EMP-INDEX)
+
+                       DISPLAY "Table["EMP-INDEX"] : "
+                       PRODUCT-ENTRY(EMP-INDEX)
+                   ELSE
+                       DISPLAY "ALERT : catalog row past the 500-row "
+                           "limit was ignored"
+                   END-IF
+           END-READ.
+
+       READ-EXIT.
+           EXIT.
 
-                   MOVE FILE-PRODUCT-OBJ
-                   TO FILE-PRODUCT-TABLE(EMP-INDEX)
+       LOAD-WISHLIST-TABLE.
+           MOVE 0 TO WS-WISHLIST-COUNT
+           MOVE 0 TO TOTAL-PRICE
 
-                   DISPLAY "Table["EMP-INDEX"] : "
-                   FILE-PRODUCT-TABLE(EMP-INDEX)
-           END-READ.
+           OPEN INPUT FILE-WISHLIST-READ
+           EVALUATE TRUE
+           WHEN EMP-WISHLIST-READ-FILESTATUS = "35"
+               CONTINUE
+           WHEN EMP-WISHLIST-READ-FILESTATUS = "00"
+               PERFORM READ-WISHLIST-RECORD THRU READ-WISHLIST-EXIT
+                   UNTIL EMP-W-END-OF-FILE
+               CLOSE FILE-WISHLIST-READ
+           WHEN OTHER
+               DISPLAY "ERROR : " EMP-WISHLIST-READ-FILESTATUS
+           END-EVALUATE.
 
-       GET-WISHLIST.
+       READ-WISHLIST-RECORD.
            READ FILE-WISHLIST-READ INTO SELECTED-OBJECT-READ
                AT END
                    SET EMP-W-END-OF-FILE TO TRUE
                NOT AT END
-                   ADD 1 TO EMP-WISHLIST-INDEX
-                   ON SIZE ERROR
-                       DISPLAY " SIZE ERROR AT POS "EMP-WISHLIST-INDEX
-                       CLOSE FILE-WISHLIST-READ
-                   END-ADD
-               
-               PERFORM VARYING INDEX-DISPLAY FROM 1 BY 1
-               UNTIL INDEX-DISPLAY > 10
-               MOVE FILE-PRODUCT-TABLE(INDEX-DISPLAY) TO COMPARE-ELEMENT
-                   IF COMPARE-ELEMENT = SELECTED-OBJECT-READ
-                     
-                       DISPLAY FILE-PRODUCT-TABLE(INDEX-DISPLAY)
-
-                       MOVE FILE-PRODUCT-TABLE(INDEX-DISPLAY)(62:7)
-                       TO PRICE
-                       ADD PRICE TO TOTAL-PRICE
+                   ADD 1 TO WS-WISHLIST-COUNT
+                   MOVE ID-PRODUCT-READ
+                       TO WS-W-ID-PRODUCT(WS-WISHLIST-COUNT)
+                   MOVE QUANTITY-READ
+                       TO WS-W-QUANTITY(WS-WISHLIST-COUNT)
+
+                   MOVE ID-PRODUCT-READ TO WS-SEARCH-ID
+                   PERFORM FIND-PRODUCT-ENTRY
+                   IF WS-MATCH-INDEX NOT = 0
+                       DISPLAY PRODUCT-ENTRY(WS-MATCH-INDEX)
+                           " QTY " QUANTITY-READ
+                       COMPUTE TOTAL-PRICE = TOTAL-PRICE +
+                           (PE-PRICE-PRODUCT(WS-MATCH-INDEX)
+                               * QUANTITY-READ)
                    END-IF
-               END-PERFORM
-               MOVE 0 TO INDEX-DISPLAY
            END-READ.
 
-       READ-EXIT.
+       READ-WISHLIST-EXIT.
            EXIT.
 
+       FIND-PRODUCT-ENTRY.
+           MOVE 0 TO WS-MATCH-INDEX
+           PERFORM VARYING INDEX-DISPLAY FROM 1 BY 1
+               UNTIL INDEX-DISPLAY > EMP-INDEX
+                   OR WS-MATCH-INDEX NOT = 0
+               IF PRODUCT-ENTRY(INDEX-DISPLAY)(1:9) = WS-SEARCH-ID
+                   MOVE INDEX-DISPLAY TO WS-MATCH-INDEX
+               END-IF
+           END-PERFORM.
+
+       FIND-WISHLIST-ENTRY.
+           MOVE 0 TO WS-LINE-INDEX
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-WISHLIST-COUNT
+                   OR WS-LINE-INDEX NOT = 0
+               IF WS-W-ID-PRODUCT(WS-INDEX) = WS-SEARCH-ID
+                   MOVE WS-INDEX TO WS-LINE-INDEX
+               END-IF
+           END-PERFORM.
+
+       SAVE-WISHLIST-TABLE.
+           OPEN OUTPUT FILE-WISHLIST
+           MOVE SPACES TO SELECTED-OBJECT
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-WISHLIST-COUNT
+               MOVE WS-W-ID-PRODUCT(WS-INDEX)
+                   TO ID-PRODUCT IN FILE-WISHLIST-RECORD
+               MOVE WS-W-QUANTITY(WS-INDEX)
+                   TO QUANTITY IN FILE-WISHLIST-RECORD
+               WRITE SELECTED-OBJECT
+               IF EMP-WISHLIST-FILESTATUS NOT = "00"
+                   DISPLAY "ERROR : " EMP-WISHLIST-FILESTATUS
+               END-IF
+           END-PERFORM
+           CLOSE FILE-WISHLIST.
+
+       RELOAD-PRODUCT-TABLE.
+           MOVE 0 TO EMP-INDEX
+           MOVE 'N' TO EMP-READ-PRODUCT-FILE-STATUS
+
+           OPEN INPUT FILE-PRODUCT
+           IF EMP-PRODUCT-FILESTATUS = "00"
+               PERFORM GET-PRODUCTS THRU READ-EXIT UNTIL EMP-END-OF-FILE
+               CLOSE FILE-PRODUCT
+           END-IF.
+
+       SAVE-PRODUCT-TABLE.
+           OPEN OUTPUT FILE-PRODUCT
+           PERFORM VARYING INDEX-DISPLAY FROM 1 BY 1
+               UNTIL INDEX-DISPLAY > EMP-INDEX
+               MOVE PE-ID-PRODUCT(INDEX-DISPLAY)
+                   TO ID-PRODUCT IN FILE-PRODUCT-OBJ
+               MOVE PE-NAME-PRODUCT(INDEX-DISPLAY) TO NAME-PRODUCT
+               MOVE PE-PRICE-PRODUCT(INDEX-DISPLAY) TO PRICE-PRODUCT
+               MOVE PE-QTY-ON-HAND(INDEX-DISPLAY) TO QTY-ON-HAND
+               WRITE FILE-PRODUCT-OBJ
+           END-PERFORM
+           CLOSE FILE-PRODUCT.
+
        CLOSE-PROGRAM.
            STOP RUN.
 
        MAKE-WISHLIST.
            DISPLAY "Wishlist"
+           DISPLAY "INFO: Enter a product ID to add it to the wishlist"
+           DISPLAY "INFO: Write 'R' to remove an item from the wishlist"
            DISPLAY "INFO: Write 'C' to cancel and save wishlist"
            DISPLAY "INFO: Write 'B' to buy everything from the wishlist"
            PERFORM READ-ID-INPUT.
 
        READ-ID-INPUT.
-           MOVE 1 TO INDEX-WISHLIST
-           DISPLAY "ENTER ID PRODUCT : "
+           DISPLAY "ENTER ID PRODUCT (or R/C/B) : "
            ACCEPT INPUT-USER
 
-           IF INPUT-USER = "C" OR INPUT-USER = "B"
-               IF INPUT-USER = "C" OR INPUT-USER = "c"
-                   CLOSE FILE-WISHLIST
+           EVALUATE TRUE
+           WHEN INPUT-USER = "C" OR INPUT-USER = "c"
+               PERFORM SAVE-WISHLIST-TABLE
 
-                   DISPLAY "Saving wishlist..."
-                   DISPLAY"Goodbye!"
+               DISPLAY "Saving wishlist..."
+               DISPLAY "Goodbye!"
+               GO TO CLOSE-PROGRAM
 
-                   CLOSE FILE-INVOICE
-                   GO TO CLOSE-PROGRAM
-               ELSE IF INPUT-USER = "B" OR INPUT-USER = "b"
-                   CLOSE FILE-WISHLIST
+           WHEN INPUT-USER = "B" OR INPUT-USER = "b"
+               PERFORM SAVE-WISHLIST-TABLE
 
-                   DISPLAY SPACE
-                   DISPLAY "Ty for your purchace! This is your total!"
-                   DISPLAY SPACE
+               DISPLAY SPACE
+               DISPLAY "Ty for your purchace! This is your total!"
+               DISPLAY SPACE
 
-                   PERFORM CREATE-INVOICE
-                   GO TO CLOSE-PROGRAM
-               END-IF
+               PERFORM CREATE-INVOICE
+               GO TO CLOSE-PROGRAM
+
+           WHEN INPUT-USER = "R" OR INPUT-USER = "r"
+               PERFORM REMOVE-WISHLIST-ITEM
+               GO TO READ-ID-INPUT
+
+           WHEN OTHER
+               PERFORM ADD-WISHLIST-ITEM
+               GO TO READ-ID-INPUT
+           END-EVALUATE.
+
+       ADD-WISHLIST-ITEM.
+           MOVE INPUT-USER TO WS-SEARCH-ID
+           PERFORM FIND-PRODUCT-ENTRY
+
+           IF WS-MATCH-INDEX = 0
+               DISPLAY "Unknown product ID"
            ELSE
-               ADD 1 TO INDEX-WISHLIST
-               MOVE INPUT-USER TO SELECTED-OBJECT
-               MOVE 0 TO INDEX-DISPLAY
-
-               PERFORM VARYING INDEX-DISPLAY FROM 1 BY 1
-               UNTIL INDEX-DISPLAY > 10
-                  IF INPUT-USER = FILE-PRODUCT-TABLE(INDEX-DISPLAY)(1:9)              "
-                       MOVE FILE-PRODUCT-TABLE(INDEX-DISPLAY)(62:7)
-                       TO PRICE
-                       ADD PRICE TO TOTAL-PRICE
+               PERFORM FIND-WISHLIST-ENTRY
+               IF WS-LINE-INDEX NOT = 0
+                   DISPLAY "That product is already in your wishlist"
+               ELSE
+                   DISPLAY "Quantity : "
+                   ACCEPT WS-QUANTITY-INPUT
+
+                   IF WS-QUANTITY-INPUT = 0
+                       DISPLAY "Quantity must be greater than zero"
+                   ELSE IF WS-QUANTITY-INPUT >
+                           PE-QTY-ON-HAND(WS-MATCH-INDEX)
+                       DISPLAY "Not enough stock for that quantity"
+                   ELSE
+                       ADD 1 TO WS-WISHLIST-COUNT
+                       MOVE WS-SEARCH-ID
+                           TO WS-W-ID-PRODUCT(WS-WISHLIST-COUNT)
+                       MOVE WS-QUANTITY-INPUT
+                           TO WS-W-QUANTITY(WS-WISHLIST-COUNT)
+
+                       COMPUTE TOTAL-PRICE = TOTAL-PRICE +
+                           (PE-PRICE-PRODUCT(WS-MATCH-INDEX)
+                               * WS-QUANTITY-INPUT)
+
+                       PERFORM SAVE-WISHLIST-TABLE
+                       DISPLAY "Added to wishlist"
                    END-IF
+               END-IF
+           END-IF.
+
+       REMOVE-WISHLIST-ITEM.
+           DISPLAY "Product ID to remove : "
+           ACCEPT WS-SEARCH-ID
+           PERFORM FIND-WISHLIST-ENTRY
+
+           IF WS-LINE-INDEX = 0
+               DISPLAY "That ID is not in your wishlist"
+           ELSE
+               PERFORM FIND-PRODUCT-ENTRY
+               IF WS-MATCH-INDEX NOT = 0
+                   COMPUTE TOTAL-PRICE = TOTAL-PRICE -
+                       (PE-PRICE-PRODUCT(WS-MATCH-INDEX)
+                           * WS-W-QUANTITY(WS-LINE-INDEX))
+               END-IF
+
+               PERFORM VARYING WS-INDEX FROM WS-LINE-INDEX BY 1
+                   UNTIL WS-INDEX >= WS-WISHLIST-COUNT
+                   MOVE WS-W-ID-PRODUCT(WS-INDEX + 1)
+                       TO WS-W-ID-PRODUCT(WS-INDEX)
+                   MOVE WS-W-QUANTITY(WS-INDEX + 1)
+                       TO WS-W-QUANTITY(WS-INDEX)
                END-PERFORM
+               SUBTRACT 1 FROM WS-WISHLIST-COUNT
 
-               DISPLAY "Result: "SELECTED-OBJECT
-               WRITE SELECTED-OBJECT BEFORE ADVANCING 1 LINE
-               GO TO READ-ID-INPUT
+               PERFORM SAVE-WISHLIST-TABLE
+               DISPLAY "Removed from wishlist"
            END-IF.
 
        CREATE-INVOICE.
+           PERFORM DETERMINE-INVOICE-NUMBER
+           ACCEPT WS-INVOICE-DATE FROM DATE YYYYMMDD
+
+           STRING WS-INVOICE-DATE(1:4) DELIMITED BY SIZE
+                  "-"                 DELIMITED BY SIZE
+                  WS-INVOICE-DATE(5:2) DELIMITED BY SIZE
+                  "-"                 DELIMITED BY SIZE
+                  WS-INVOICE-DATE(7:2) DELIMITED BY SIZE
+               INTO WS-INVOICE-DATE-PRINT
+           END-STRING
+
+           OPEN EXTEND FILE-INVOICE
+           IF WS-INVOICE-FILESTATUS = "35"
+               OPEN OUTPUT FILE-INVOICE
+               CLOSE FILE-INVOICE
+               OPEN EXTEND FILE-INVOICE
+           END-IF
+
            MOVE "====================" TO SELECTED-TEXT
            DISPLAY SELECTED-TEXT
            WRITE SELECTED-TEXT BEFORE ADVANCING 1 LINE
@@ -292,14 +534,119 @@
            DISPLAY SELECTED-TEXT
            WRITE SELECTED-TEXT BEFORE ADVANCING 1 LINE
 
-           MOVE "Total : " TO SELECTED-TEXT
+           MOVE WS-INVOICE-NUMBER TO WS-INVOICE-NUMBER-PRINT
+           MOVE SPACES TO SELECTED-TEXT
+           STRING "INVOICE #" DELIMITED BY SIZE
+                  WS-INVOICE-NUMBER-PRINT DELIMITED BY SIZE
+                  "  DATE: "  DELIMITED BY SIZE
+                  WS-INVOICE-DATE-PRINT DELIMITED BY SIZE
+               INTO SELECTED-TEXT
+           END-STRING
            DISPLAY SELECTED-TEXT
            WRITE SELECTED-TEXT BEFORE ADVANCING 1 LINE
 
-           DISPLAY "$"TOTAL-PRICE
+           MOVE SPACES TO SELECTED-TEXT
+           STRING "Customer : " DELIMITED BY SIZE
+                  WS-CUSTOMER-ID DELIMITED BY SPACE
+               INTO SELECTED-TEXT
+           END-STRING
+           DISPLAY SELECTED-TEXT
+           WRITE SELECTED-TEXT BEFORE ADVANCING 1 LINE
+
+           MOVE "--------------------------------------------------"
+               TO SELECTED-TEXT
+           WRITE SELECTED-TEXT BEFORE ADVANCING 1 LINE
+
+      * Re-read the catalog from disk right before decrementing stock
+      * so a concurrent customer's checkout (which may have already
+      * sold some of this stock since our session started) is not
+      * clobbered by a decrement computed off our stale start-of-run
+      * snapshot.
+           PERFORM RELOAD-PRODUCT-TABLE
+           MOVE 0 TO TOTAL-PRICE
+           MOVE 0 TO WS-KEEP-COUNT
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-WISHLIST-COUNT
+               MOVE WS-W-ID-PRODUCT(WS-INDEX) TO WS-SEARCH-ID
+               PERFORM FIND-PRODUCT-ENTRY
+
+               EVALUATE TRUE
+               WHEN WS-MATCH-INDEX = 0
+                   ADD 1 TO WS-KEEP-COUNT
+                   MOVE WS-W-ID-PRODUCT(WS-INDEX)
+                       TO WS-W-ID-PRODUCT(WS-KEEP-COUNT)
+                   MOVE WS-W-QUANTITY(WS-INDEX)
+                       TO WS-W-QUANTITY(WS-KEEP-COUNT)
+               WHEN WS-W-QUANTITY(WS-INDEX) >
+                       PE-QTY-ON-HAND(WS-MATCH-INDEX)
+                   DISPLAY "ALERT : " WS-W-ID-PRODUCT(WS-INDEX)
+                       " sold out in the meantime - line skipped"
+                   ADD 1 TO WS-KEEP-COUNT
+                   MOVE WS-W-ID-PRODUCT(WS-INDEX)
+                       TO WS-W-ID-PRODUCT(WS-KEEP-COUNT)
+                   MOVE WS-W-QUANTITY(WS-INDEX)
+                       TO WS-W-QUANTITY(WS-KEEP-COUNT)
+               WHEN OTHER
+                   COMPUTE WS-LINE-TOTAL =
+                       PE-PRICE-PRODUCT(WS-MATCH-INDEX)
+                           * WS-W-QUANTITY(WS-INDEX)
+                   ADD WS-LINE-TOTAL TO TOTAL-PRICE
+                   MOVE WS-LINE-TOTAL TO WS-LINE-TOTAL-PRINT
+                   MOVE WS-W-QUANTITY(WS-INDEX) TO WS-QTY-PRINT
+
+                   MOVE SPACES TO SELECTED-TEXT
+                   STRING WS-W-ID-PRODUCT(WS-INDEX) DELIMITED BY SIZE
+                          " "          DELIMITED BY SIZE
+                          PE-NAME-PRODUCT(WS-MATCH-INDEX)
+                              DELIMITED BY SIZE
+                          " QTY "      DELIMITED BY SIZE
+                          WS-QTY-PRINT DELIMITED BY SIZE
+                          " "          DELIMITED BY SIZE
+                          WS-LINE-TOTAL-PRINT DELIMITED BY SIZE
+                       INTO SELECTED-TEXT
+                   END-STRING
+                   DISPLAY SELECTED-TEXT
+                   WRITE SELECTED-TEXT BEFORE ADVANCING 1 LINE
+
+                   SUBTRACT WS-W-QUANTITY(WS-INDEX)
+                       FROM PE-QTY-ON-HAND(WS-MATCH-INDEX)
+               END-EVALUATE
+           END-PERFORM
+
+           MOVE "--------------------------------------------------"
+               TO SELECTED-TEXT
+           WRITE SELECTED-TEXT BEFORE ADVANCING 1 LINE
+
+           COMPUTE WS-TAX-AMOUNT ROUNDED = TOTAL-PRICE * WS-TAX-RATE
+           COMPUTE WS-GRAND-TOTAL = TOTAL-PRICE + WS-TAX-AMOUNT
+
            MOVE TOTAL-PRICE TO TOTAL-PRICE-PRINT
-           MOVE TOTAL-PRICE-PRINT TO SELECTED-TEXT
-           WRITE SELECTED-TEXT
+           MOVE SPACES TO SELECTED-TEXT
+           STRING "Subtotal : "     DELIMITED BY SIZE
+                  TOTAL-PRICE-PRINT DELIMITED BY SIZE
+               INTO SELECTED-TEXT
+           END-STRING
+           DISPLAY SELECTED-TEXT
+           WRITE SELECTED-TEXT BEFORE ADVANCING 1 LINE
+
+           MOVE WS-TAX-AMOUNT TO WS-TAX-AMOUNT-PRINT
+           MOVE SPACES TO SELECTED-TEXT
+           STRING "Tax : "          DELIMITED BY SIZE
+                  WS-TAX-AMOUNT-PRINT DELIMITED BY SIZE
+               INTO SELECTED-TEXT
+           END-STRING
+           DISPLAY SELECTED-TEXT
+           WRITE SELECTED-TEXT BEFORE ADVANCING 1 LINE
+
+           DISPLAY "$" WS-GRAND-TOTAL
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-PRINT
+           MOVE SPACES TO SELECTED-TEXT
+           STRING "Total : "        DELIMITED BY SIZE
+                  WS-GRAND-TOTAL-PRINT DELIMITED BY SIZE
+               INTO SELECTED-TEXT
+           END-STRING
+           WRITE SELECTED-TEXT BEFORE ADVANCING 1 LINE
 
            MOVE "====================" TO SELECTED-TEXT
            DISPLAY SELECTED-TEXT
@@ -307,8 +654,40 @@
 
            CLOSE FILE-INVOICE
 
-           MOVE "WISHLIST" TO SELECTED-DEFAULTTEXT
-           WRITE SELECTED-DEFAULTTEXT BEFORE ADVANCING 1 LINE
-           CLOSE FILE-WISHLIST-TODELETE.
+           PERFORM SAVE-PRODUCT-TABLE
+
+           MOVE WS-KEEP-COUNT TO WS-WISHLIST-COUNT
+           PERFORM SAVE-WISHLIST-TABLE.
+
+       DETERMINE-INVOICE-NUMBER.
+           MOVE 0 TO WS-INVOICE-NUMBER
+           MOVE 'N' TO WS-INVOICE-EOF-SWITCH
+
+           OPEN INPUT FILE-INVOICE-READ
+           EVALUATE TRUE
+           WHEN WS-INVOICE-READ-FILESTATUS = "35"
+               CONTINUE
+           WHEN WS-INVOICE-READ-FILESTATUS = "00"
+               PERFORM COUNT-INVOICE-RECORD THRU COUNT-INVOICE-EXIT
+                   UNTIL WS-INVOICE-EOF
+               CLOSE FILE-INVOICE-READ
+           WHEN OTHER
+               DISPLAY "ERROR : " WS-INVOICE-READ-FILESTATUS
+           END-EVALUATE
+
+           ADD 1 TO WS-INVOICE-NUMBER.
+
+       COUNT-INVOICE-RECORD.
+           READ FILE-INVOICE-READ INTO WS-INVOICE-LINE
+               AT END
+                   SET WS-INVOICE-EOF TO TRUE
+               NOT AT END
+                   IF WS-INVOICE-LINE(1:9) = "INVOICE #"
+                       ADD 1 TO WS-INVOICE-NUMBER
+                   END-IF
+           END-READ.
+
+       COUNT-INVOICE-EXIT.
+           EXIT.
 
            END PROGRAM ChallengeCobol.
